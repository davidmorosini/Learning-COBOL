@@ -46,18 +46,11 @@
 
       *Registros, ex: Cliente
       *Todos os Itens de grupo são alfanuméricos por definição
-       01  WRK-STRUCT-CLIENTE.
-           02 WRK-CLIENTE-NOME          PIC X(50)   VALUE "David".
-           02 WRK-CLIENTE-RG            PIC X(9)    VALUE "000000000".
-           02 WRK-CLIENTE-CPF           PIC X(11)   VALUE "11111111111".
-           02 WRK-CLIENTE-ENDERECO      PIC X(20)   VALUE "Nao sei".
-           02 WRK-CLIENTE-DATA-NASC.
-               03 WRK-CLIENTE-DATA-NASC-DIA  PIC XX VALUE "05".
-               03 WRK-CLIENTE-DATA-NASC-MES  PIC XX VALUE "12".
-               03 WRK-CLIENTE-DATA-NASC-ANO  PIC X(04) VALUE "1996".
-               66 WRK-CLIENTE-DATA-NASC-MES-ANO RENAMES  WRK-CLIENTE-DAT
-      -         A-NASC-MES THRU WRK-CLIENTE-DATA-NASC-ANO.
-      *Usando o - para continuar na próxima linha
+      *Este layout agora mora na copybook CLIREC, pois passou a ser
+      *tambem o registro do arquivo indexado CLIENTE-MASTER mantido
+      *pelo CLIMANUT (programa de manutencao de clientes).
+       COPY CLIREC.
+      *Usando o - para continuar na próxima linha (ver copybook CLIREC)
 
       *Nivel 78 são constantes
        78  WRK-CONST-PI VALUE 3.14.
@@ -70,8 +63,17 @@
 
       *WRK de WORKING-STORAGE SECTION
        77 WRK-VARIAVEL-TESTE       PIC X(20)    VALUE SPACES.
-       77 WRK-DATA-ATUAL           PIC 9(6)     VALUE ZEROS.
-       77 WRK-DATA-FORMAT          PIC ZZ/ZZ/ZZ VALUE ZEROS.
+      *Ano com 4 digitos (YYYYMMDD) para casar com WRK-CLIENTE-DATA-
+      *NASC-ANO, que ja e X(04) - sem isso o calculo de idade erra
+      *para clientes nascidos antes de 1928.
+       77 WRK-DATA-ATUAL           PIC 9(8)     VALUE ZEROS.
+      *WRK-DATA-FORMAT e preenchido com um MOVE de WRK-DATA-ATUAL (em
+      *vez de um ACCEPT FROM DATE proprio, para nao reabrir o mesmo
+      *problema de ano com 2 digitos que o MOVE FUNCTION CURRENT-DATE
+      *acima ja resolveu) e tem armazenamento proprio - a imagem
+      *editada ZZZZ/ZZ/ZZ ocupa 10 posicoes contra so 8 de
+      *WRK-DATA-ATUAL, larga demais para um REDEFINES do campo.
+       77 WRK-DATA-FORMAT          PIC ZZZZ/ZZ/ZZ VALUE ZEROS.
        77 WRK-DATA-ATUAL-JULIANA   PIC 9(5)     VALUE ZEROS.
        77 WRK-DIA-SEMANA           PIC 9(1)     VALUE ZEROS.
        77 WRK-HORA                 PIC 9(8)     VALUE ZEROS.
@@ -95,11 +97,13 @@
            END-IF
 
       *Entrada de dados a partir do sistema
-           ACCEPT WRK-DATA-ATUAL           FROM DATE.
+      *FUNCTION CURRENT-DATE traz o ano com 4 digitos; ACCEPT FROM
+      *DATE so traz 2 (ver WRK-DATA-ATUAL acima).
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-ATUAL.
+           MOVE WRK-DATA-ATUAL             TO WRK-DATA-FORMAT.
            ACCEPT WRK-DATA-ATUAL-JULIANA   FROM DAY.
            ACCEPT WRK-DIA-SEMANA           FROM DAY-OF-WEEK.
            ACCEPT WRK-HORA                 FROM TIME.
-           ACCEPT WRK-DATA-FORMAT          FROM DATE.
            ACCEPT WRK-HORA-FORMAT          FROM TIME.
       *Dias da semana: 1 - Segunda, ..., 7 - Domingo
 
