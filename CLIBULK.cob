@@ -0,0 +1,368 @@
+      ******************************************************************
+      * Program:      CLIBULK
+      * Author:       Equipe de Manutencao COBOL
+      * Installation: Agencia Central - Sistema de Clientes
+      * Date-Written: 09-08-2026
+      * Date-Compiled:
+      ******************************************************************
+      * Carga em lote de clientes novos. Le o arquivo sequencial de
+      * entrada enviado pelas agencias no fechamento do dia (mesmo
+      * formato de campos de WRK-STRUCT-CLIENTE: nome, RG, CPF,
+      * endereco e data de nascimento) e inclui cada registro no
+      * arquivo indexado CLIENTE-MASTER, validando o CPF antes de
+      * gravar. Ao final, mostra o total de registros aceitos e
+      * rejeitados.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      * Historico de alteracoes
+      * DD-MM-AAAA  INIC  DESCRICAO
+      * 09-08-2026  EQM   Programa inicial de carga em lote.
+      * 09-08-2026  EQM   Checkpoint/restart: a cada WRK-INTERVALO-
+      *                   CHECKPOINT registros, a posicao e o ultimo
+      *                   CPF processado sao gravados em CLIBULKC; se
+      *                   o job for reiniciado, os registros ja
+      *                   processados na execucao anterior sao pulados
+      *                   em vez de recarregados.
+      * 09-08-2026  EQM   Checkpoint passa a ser gravado a cada registro
+      *                   processado (e nao so a cada 10), para que um
+      *                   reinicio nunca reprocesse nem recorte como
+      *                   "JA CADASTRADO" um registro que ja havia sido
+      *                   aceito na execucao anterior.
+      * 09-08-2026  EQM   Checkpoint passa a gravar tambem os contadores
+      *                   de aceitos/rejeitados, e um reinicio agora
+      *                   abre CLIBULKR em EXTEND (nao OUTPUT): antes,
+      *                   um reinicio zerava aceitos/rejeitados e
+      *                   truncava o relatorio, fazendo o resumo final
+      *                   deixar de reconciliar com REGISTROS LIDOS e
+      *                   perdendo as linhas de detalhe dos registros
+      *                   processados antes da interrupcao.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       IDENTIFICATION                      DIVISION.
+      *=================================================================
+
+       PROGRAM-ID. CLIBULK.
+
+      *=================================================================
+       ENVIRONMENT                         DIVISION.
+      *=================================================================
+
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WRK-CLIENTE-CPF
+               FILE STATUS IS WRK-CLIMAST-STATUS.
+
+           SELECT ENTRADA-CLIENTES ASSIGN TO "CLIBULKI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-ENTRADA-STATUS.
+
+           SELECT RELATORIO-CARGA ASSIGN TO "CLIBULKR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+
+           SELECT CHECKPOINT-CARGA ASSIGN TO "CLIBULKC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CHECKPOINT-STATUS.
+
+      *=================================================================
+       DATA                                DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  CLIENTE-MASTER.
+           COPY CLIREC.
+
+       FD  ENTRADA-CLIENTES.
+       01  WRK-REG-ENTRADA.
+           02 WRK-ENT-NOME                 PIC X(50).
+           02 WRK-ENT-RG                   PIC X(9).
+           02 WRK-ENT-CPF                  PIC X(11).
+           02 WRK-ENT-ENDERECO.
+               03 WRK-ENT-END-LOGRADOURO       PIC X(40).
+               03 WRK-ENT-END-NUMERO           PIC X(06).
+               03 WRK-ENT-END-COMPLEMENTO      PIC X(20).
+               03 WRK-ENT-END-BAIRRO           PIC X(30).
+               03 WRK-ENT-END-CIDADE           PIC X(30).
+               03 WRK-ENT-END-UF               PIC X(02).
+               03 WRK-ENT-END-CEP              PIC X(08).
+           02 WRK-ENT-DATA-NASC-DIA        PIC XX.
+           02 WRK-ENT-DATA-NASC-MES        PIC XX.
+           02 WRK-ENT-DATA-NASC-ANO        PIC X(04).
+
+       FD  RELATORIO-CARGA.
+       01  WRK-LINHA-RELATORIO             PIC X(80).
+
+       FD  CHECKPOINT-CARGA.
+       01  WRK-REG-CHECKPOINT.
+           02 WRK-CKPT-CONTADOR             PIC 9(07).
+           02 WRK-CKPT-CPF                  PIC X(11).
+           02 WRK-CKPT-ACEITOS              PIC 9(07).
+           02 WRK-CKPT-REJEITADOS           PIC 9(07).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE         SECTION.
+      *----------------------------------------------------------------*
+
+       77  WRK-CLIMAST-STATUS              PIC X(02) VALUE SPACES.
+           88 WRK-CLIMAST-NAO-CADASTRADO       VALUE "35".
+
+       77  WRK-ENTRADA-STATUS              PIC X(02) VALUE SPACES.
+       77  WRK-RELATORIO-STATUS            PIC X(02) VALUE SPACES.
+
+       77  WRK-CHECKPOINT-STATUS           PIC X(02) VALUE SPACES.
+           88 WRK-CHECKPOINT-NAO-EXISTE        VALUE "35".
+
+       77  WRK-FIM-ENTRADA                 PIC X(01) VALUE "N".
+           88 WRK-FIM-ARQUIVO-ENTRADA          VALUE "S".
+
+       77  WRK-CPF-VALIDO                  PIC X(01) VALUE "N".
+           88 WRK-CPF-OK                       VALUE "S".
+           88 WRK-CPF-INVALIDO                 VALUE "N".
+
+       77  WRK-CONT-LIDOS                  PIC 9(07) COMP VALUE ZERO.
+       77  WRK-CONT-ACEITOS                PIC 9(07) COMP VALUE ZERO.
+       77  WRK-CONT-REJEITADOS             PIC 9(07) COMP VALUE ZERO.
+
+      *Checkpoint/restart da carga em lote.
+       77  WRK-REINICIO-CONTADOR           PIC 9(07) COMP VALUE ZERO.
+
+       01  WRK-LINHA-DETALHE.
+           02 WRK-DET-CPF                  PIC X(13).
+           02 WRK-DET-NOME                 PIC X(50).
+           02 WRK-DET-RESULTADO            PIC X(15).
+
+       01  WRK-LINHA-RESUMO.
+           02 WRK-RES-LABEL                PIC X(20).
+           02 WRK-RES-VALOR                PIC ZZZZZZ9.
+           02 FILLER                       PIC X(53) VALUE SPACES.
+
+       01  WRK-LINHA-BRANCO                PIC X(80) VALUE SPACES.
+
+      *=================================================================
+       PROCEDURE                           DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INICIALIZAR      THRU 1000-INICIALIZAR-EXIT.
+
+           PERFORM 2000-PROCESSA-ENTRADA THRU 2000-PROCESSA-ENTRADA-EXIT
+               UNTIL WRK-FIM-ARQUIVO-ENTRADA.
+
+           PERFORM 9000-FINALIZAR        THRU 9000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZAR - abre os arquivos (criando o CLIENTE-MASTER
+      * se for a primeira execucao), recupera o checkpoint da execucao
+      * anterior (se houver) e posiciona a entrada no primeiro
+      * registro ainda nao processado.
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+
+           OPEN I-O CLIENTE-MASTER.
+           IF WRK-CLIMAST-NAO-CADASTRADO
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+           END-IF
+
+           OPEN INPUT  ENTRADA-CLIENTES.
+
+           PERFORM 1100-LER-CHECKPOINT THRU 1100-LER-CHECKPOINT-EXIT.
+
+           IF WRK-REINICIO-CONTADOR > ZERO
+      *        Reinicio: mantem as linhas do relatorio ja gravadas na
+      *        execucao anterior (OPEN EXTEND, nao OUTPUT) e retoma os
+      *        contadores de aceitos/rejeitados a partir do checkpoint,
+      *        para que REGISTROS LIDOS/ACEITOS/REJEITADOS continuem
+      *        reconciliando no resumo final.
+               OPEN EXTEND RELATORIO-CARGA
+               DISPLAY "Reiniciando carga apos o registro "
+                       WRK-REINICIO-CONTADOR
+               PERFORM 1200-SALTAR-PROCESSADOS
+                   THRU 1200-SALTAR-PROCESSADOS-EXIT
+                   UNTIL WRK-CONT-LIDOS >= WRK-REINICIO-CONTADOR
+                       OR WRK-FIM-ARQUIVO-ENTRADA
+           ELSE
+               OPEN OUTPUT RELATORIO-CARGA
+           END-IF
+
+           PERFORM 2100-LER-ENTRADA THRU 2100-LER-ENTRADA-EXIT.
+
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1100-LER-CHECKPOINT - le o checkpoint gravado na execucao
+      * anterior, se existir.
+      *-----------------------------------------------------------------
+       1100-LER-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-CARGA.
+           IF WRK-CHECKPOINT-NAO-EXISTE
+               GO TO 1100-LER-CHECKPOINT-EXIT
+           END-IF
+
+           READ CHECKPOINT-CARGA
+               NOT AT END
+                   MOVE WRK-CKPT-CONTADOR    TO WRK-REINICIO-CONTADOR
+                   MOVE WRK-CKPT-ACEITOS     TO WRK-CONT-ACEITOS
+                   MOVE WRK-CKPT-REJEITADOS  TO WRK-CONT-REJEITADOS
+           END-READ.
+
+           CLOSE CHECKPOINT-CARGA.
+
+       1100-LER-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 1200-SALTAR-PROCESSADOS - descarta os registros de entrada ja
+      * processados com sucesso na execucao anterior, sem grava-los
+      * novamente no relatorio nem no arquivo mestre.
+      *-----------------------------------------------------------------
+       1200-SALTAR-PROCESSADOS.
+
+           PERFORM 2100-LER-ENTRADA THRU 2100-LER-ENTRADA-EXIT.
+           IF NOT WRK-FIM-ARQUIVO-ENTRADA
+               ADD 1 TO WRK-CONT-LIDOS
+           END-IF.
+
+       1200-SALTAR-PROCESSADOS-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESSA-ENTRADA - valida o CPF e inclui o cliente no
+      * arquivo mestre; grava uma linha de detalhe por registro lido.
+      *-----------------------------------------------------------------
+       2000-PROCESSA-ENTRADA.
+
+           ADD 1 TO WRK-CONT-LIDOS.
+
+           MOVE WRK-ENT-CPF                TO WRK-DET-CPF.
+           MOVE WRK-ENT-NOME               TO WRK-DET-NOME.
+
+           CALL "CPFVALID" USING WRK-ENT-CPF WRK-CPF-VALIDO.
+           IF WRK-CPF-INVALIDO
+               MOVE "CPF INVALIDO"         TO WRK-DET-RESULTADO
+               ADD 1 TO WRK-CONT-REJEITADOS
+           ELSE
+               MOVE WRK-ENT-NOME           TO WRK-CLIENTE-NOME
+               MOVE WRK-ENT-RG             TO WRK-CLIENTE-RG
+               MOVE WRK-ENT-CPF            TO WRK-CLIENTE-CPF
+               MOVE WRK-ENT-ENDERECO       TO WRK-CLIENTE-ENDERECO
+               MOVE WRK-ENT-DATA-NASC-DIA  TO WRK-CLIENTE-DATA-NASC-DIA
+               MOVE WRK-ENT-DATA-NASC-MES  TO WRK-CLIENTE-DATA-NASC-MES
+               MOVE WRK-ENT-DATA-NASC-ANO  TO WRK-CLIENTE-DATA-NASC-ANO
+               SET  WRK-CLIENTE-ATIVO      TO TRUE
+               SET  WRK-CLIENTE-LGPD-NAO-CONSENTIU TO TRUE
+               MOVE SPACES TO WRK-CLIENTE-LGPD-DATA
+               WRITE WRK-STRUCT-CLIENTE
+                   INVALID KEY
+                       MOVE "JA CADASTRADO" TO WRK-DET-RESULTADO
+                       ADD 1 TO WRK-CONT-REJEITADOS
+                   NOT INVALID KEY
+                       MOVE "INCLUIDO"     TO WRK-DET-RESULTADO
+                       ADD 1 TO WRK-CONT-ACEITOS
+               END-WRITE
+           END-IF
+
+           PERFORM 7000-GRAVAR-DET THRU 7000-GRAVAR-DET-EXIT.
+
+      *Grava o checkpoint a cada registro processado (e nao so de
+      *tantos em tantos) para que um reinicio nunca reprocesse um
+      *registro ja lido, nem o conte de novo como rejeitado por
+      *"JA CADASTRADO" quando na verdade ja havia sido aceito antes.
+           PERFORM 7500-GRAVAR-CHECKPOINT
+               THRU 7500-GRAVAR-CHECKPOINT-EXIT.
+
+           PERFORM 2100-LER-ENTRADA THRU 2100-LER-ENTRADA-EXIT.
+
+       2000-PROCESSA-ENTRADA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2100-LER-ENTRADA - le o proximo registro do arquivo de
+      * entrada.
+      *-----------------------------------------------------------------
+       2100-LER-ENTRADA.
+
+           READ ENTRADA-CLIENTES
+               AT END
+                   SET WRK-FIM-ARQUIVO-ENTRADA TO TRUE
+           END-READ.
+
+       2100-LER-ENTRADA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 7000-GRAVAR-DET - grava a linha de detalhe da transacao
+      * corrente no relatorio de carga.
+      *-----------------------------------------------------------------
+       7000-GRAVAR-DET.
+
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-DETALHE.
+
+       7000-GRAVAR-DET-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 7500-GRAVAR-CHECKPOINT - grava no arquivo de checkpoint a
+      * posicao e o ultimo CPF processados ate aqui, sobrescrevendo o
+      * checkpoint anterior.
+      *-----------------------------------------------------------------
+       7500-GRAVAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-CARGA.
+           MOVE WRK-CONT-LIDOS      TO WRK-CKPT-CONTADOR.
+           MOVE WRK-ENT-CPF         TO WRK-CKPT-CPF.
+           MOVE WRK-CONT-ACEITOS    TO WRK-CKPT-ACEITOS.
+           MOVE WRK-CONT-REJEITADOS TO WRK-CKPT-REJEITADOS.
+           WRITE WRK-REG-CHECKPOINT.
+           CLOSE CHECKPOINT-CARGA.
+
+       7500-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-FINALIZAR - grava o resumo da carga, limpa o checkpoint
+      * (a carga terminou com sucesso, entao a proxima execucao nao
+      * deve reiniciar) e fecha os arquivos.
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+
+           OPEN OUTPUT CHECKPOINT-CARGA.
+           CLOSE CHECKPOINT-CARGA.
+
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-BRANCO.
+
+           MOVE "REGISTROS LIDOS...: "    TO WRK-RES-LABEL.
+           MOVE WRK-CONT-LIDOS             TO WRK-RES-VALOR.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-RESUMO.
+
+           MOVE "ACEITOS...........: "    TO WRK-RES-LABEL.
+           MOVE WRK-CONT-ACEITOS           TO WRK-RES-VALOR.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-RESUMO.
+
+           MOVE "REJEITADOS........: "    TO WRK-RES-LABEL.
+           MOVE WRK-CONT-REJEITADOS        TO WRK-RES-VALOR.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-RESUMO.
+
+           DISPLAY "Carga em lote concluida - aceitos: "
+                   WRK-CONT-ACEITOS
+                   " rejeitados: " WRK-CONT-REJEITADOS.
+
+           CLOSE CLIENTE-MASTER ENTRADA-CLIENTES RELATORIO-CARGA.
+
+       9000-FINALIZAR-EXIT.
+           EXIT.
+
+       END PROGRAM CLIBULK.
