@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Copybook:  CLIREC
+      * Descricao: Layout do registro mestre de clientes, usado pelo
+      *            arquivo indexado CLIENTE-MASTER e por qualquer
+      *            programa que precise montar/ler um registro de
+      *            cliente em WORKING-STORAGE.
+      * Author:    Equipe de Manutencao COBOL
+      * Date:      09-08-2026
+      ******************************************************************
+      *------------------------------------------------------------------
+      * Historico de alteracoes
+      * DD-MM-AAAA  INIC  DESCRICAO
+      * 09-08-2026  EQM   Layout inicial, extraido de WRK-STRUCT-CLIENTE
+      *                   (antes so existia em WORKING-STORAGE no
+      *                   PROG-ED) para servir de registro do arquivo
+      *                   indexado CLIENTE-MASTER.
+      * 09-08-2026  EQM   WRK-CLIENTE-ENDERECO deixou de ser um campo
+      *                   unico e passou a ser um grupo com logradouro,
+      *                   numero, complemento, bairro, cidade, UF e
+      *                   CEP, para atender a malote de correspondencia
+      *                   (precisa dos campos separados).
+      * 09-08-2026  EQM   Incluido WRK-CLIENTE-LGPD-CONSENTIMENTO (no
+      *                   mesmo estilo V/F de 88-level de WRK-BOOLEANO
+      *                   do PROG-ED) e WRK-CLIENTE-LGPD-DATA, para
+      *                   registrar se o cliente consentiu o uso dos
+      *                   dados e quando esse consentimento (ou a
+      *                   revogacao) foi registrado.
+      *------------------------------------------------------------------
+       01  WRK-STRUCT-CLIENTE.
+           02 WRK-CLIENTE-NOME          PIC X(50).
+           02 WRK-CLIENTE-RG            PIC X(9).
+           02 WRK-CLIENTE-CPF           PIC X(11).
+           02 WRK-CLIENTE-ENDERECO.
+               03 WRK-CLIENTE-END-LOGRADOURO   PIC X(40).
+               03 WRK-CLIENTE-END-NUMERO       PIC X(06).
+               03 WRK-CLIENTE-END-COMPLEMENTO  PIC X(20).
+               03 WRK-CLIENTE-END-BAIRRO       PIC X(30).
+               03 WRK-CLIENTE-END-CIDADE       PIC X(30).
+               03 WRK-CLIENTE-END-UF           PIC X(02).
+               03 WRK-CLIENTE-END-CEP          PIC X(08).
+           02 WRK-CLIENTE-DATA-NASC.
+               03 WRK-CLIENTE-DATA-NASC-DIA  PIC XX.
+               03 WRK-CLIENTE-DATA-NASC-MES  PIC XX.
+               03 WRK-CLIENTE-DATA-NASC-ANO  PIC X(04).
+           02 WRK-CLIENTE-STATUS         PIC X(01).
+      *        Situacao do cadastro: permite desativar um cliente sem
+      *        remover o registro do arquivo indexado (historico).
+               88 WRK-CLIENTE-ATIVO         VALUE "A".
+               88 WRK-CLIENTE-INATIVO       VALUE "I".
+           02 WRK-CLIENTE-LGPD-CONSENTIMENTO PIC X(01).
+      *        Consentimento do cliente para uso dos dados (LGPD).
+               88 WRK-CLIENTE-LGPD-CONSENTIU    VALUE "V".
+               88 WRK-CLIENTE-LGPD-NAO-CONSENTIU VALUE "F".
+           02 WRK-CLIENTE-LGPD-DATA.
+      *        Data em que o consentimento (ou a revogacao) foi
+      *        registrado.
+               03 WRK-CLIENTE-LGPD-DATA-DIA  PIC XX.
+               03 WRK-CLIENTE-LGPD-DATA-MES  PIC XX.
+               03 WRK-CLIENTE-LGPD-DATA-ANO  PIC X(04).
+      *        66-level RENAMES precisa ser a ultima entrada do
+      *        registro (vem depois do ultimo campo 02, nao logo
+      *        apos o grupo que ele renomeia).
+           66 WRK-CLIENTE-DATA-NASC-MES-ANO RENAMES  WRK-CLIENTE-DAT
+      -     A-NASC-MES THRU WRK-CLIENTE-DATA-NASC-ANO.
