@@ -0,0 +1,208 @@
+      ******************************************************************
+      * Program:      CLIANIV
+      * Author:       Equipe de Manutencao COBOL
+      * Installation: Agencia Central - Sistema de Clientes
+      * Date-Written: 09-08-2026
+      * Date-Compiled:
+      ******************************************************************
+      * Relatorio batch de aniversariantes do mes. Varre o arquivo
+      * CLIENTE-MASTER por inteiro e lista todo cliente ativo cujo
+      * dia/mes de nascimento caia no mes corrente (WRK-DATA-ATUAL),
+      * com a idade que o cliente completa no aniversario, para a
+      * area de marketing montar as acoes do mes.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      * Historico de alteracoes
+      * DD-MM-AAAA  INIC  DESCRICAO
+      * 09-08-2026  EQM   Programa inicial do relatorio de
+      *                   aniversariantes do mes.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       IDENTIFICATION                      DIVISION.
+      *=================================================================
+
+       PROGRAM-ID. CLIANIV.
+
+      *=================================================================
+       ENVIRONMENT                         DIVISION.
+      *=================================================================
+
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WRK-CLIENTE-CPF
+               FILE STATUS IS WRK-CLIMAST-STATUS.
+
+           SELECT RELATORIO-ANIV ASSIGN TO "CLIANIVR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CLIANIVR-STATUS.
+
+      *=================================================================
+       DATA                                DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  CLIENTE-MASTER.
+           COPY CLIREC.
+
+       FD  RELATORIO-ANIV.
+       01  WRK-LINHA-RELATORIO             PIC X(87).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE         SECTION.
+      *----------------------------------------------------------------*
+
+       77  WRK-CLIMAST-STATUS              PIC X(02) VALUE SPACES.
+           88 WRK-CLIMAST-FIM-ARQUIVO         VALUE "10".
+
+       77  WRK-CLIANIVR-STATUS             PIC X(02) VALUE SPACES.
+
+       77  WRK-FIM-LEITURA                 PIC X(01) VALUE "N".
+           88 WRK-FIM-ARQUIVO-CLIENTE         VALUE "S".
+
+       77  WRK-CONT-ANIVERSARIANTES        PIC 9(05) COMP VALUE ZERO.
+
+      *Data de hoje, no mesmo formato YYYYMMDD usado pelo PROG-ED, com
+      *o ano em 4 digitos (ver WRK-DATA-ATUAL no PROG-ED).
+       01  WRK-DATA-ATUAL.
+           02 WRK-DATA-ATUAL-ANO           PIC 9(04).
+           02 WRK-DATA-ATUAL-MES           PIC 9(02).
+           02 WRK-DATA-ATUAL-DIA           PIC 9(02).
+
+       77  WRK-MES-CLIENTE                 PIC 9(02) VALUE ZERO.
+       77  WRK-ANO-CLIENTE                 PIC 9(04) VALUE ZERO.
+       77  WRK-IDADE                       PIC 9(03) VALUE ZERO.
+
+       01  WRK-LINHA-DETALHE.
+           02 WRK-DET-NOME                 PIC X(50).
+           02 FILLER                       PIC X(02) VALUE SPACES.
+           02 WRK-DET-CPF                  PIC X(11).
+           02 FILLER                       PIC X(02) VALUE SPACES.
+           02 WRK-DET-DATA-NASC            PIC X(10).
+           02 FILLER                       PIC X(02) VALUE SPACES.
+           02 WRK-DET-IDADE                PIC ZZ9.
+           02 FILLER                       PIC X(07) VALUE SPACES.
+
+       01  WRK-LINHA-CABECALHO.
+           02 FILLER                       PIC X(50) VALUE "NOME".
+           02 FILLER                       PIC X(02) VALUE SPACES.
+           02 FILLER                       PIC X(11) VALUE "CPF".
+           02 FILLER                       PIC X(02) VALUE SPACES.
+           02 FILLER                       PIC X(10) VALUE "DATA NASC".
+           02 FILLER                       PIC X(02) VALUE SPACES.
+           02 FILLER                       PIC X(10) VALUE "IDADE".
+
+       01  WRK-LINHA-BRANCO                PIC X(87) VALUE SPACES.
+
+      *=================================================================
+       PROCEDURE                           DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INICIALIZAR      THRU 1000-INICIALIZAR-EXIT.
+
+           PERFORM 2000-PROCESSA-CLIENTE THRU 2000-PROCESSA-CLIENTE-EXIT
+               UNTIL WRK-FIM-ARQUIVO-CLIENTE.
+
+           PERFORM 9000-FINALIZAR        THRU 9000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZAR - abre os arquivos, le a data do sistema e
+      * posiciona o primeiro cliente do arquivo mestre.
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-ATUAL.
+
+           OPEN INPUT CLIENTE-MASTER.
+           OPEN OUTPUT RELATORIO-ANIV.
+
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-CABECALHO.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-BRANCO.
+
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT.
+
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESSA-CLIENTE - verifica se o cliente ativo faz
+      * aniversario no mes corrente e, se sim, grava a linha de
+      * detalhe com a idade calculada.
+      *-----------------------------------------------------------------
+       2000-PROCESSA-CLIENTE.
+
+      *Diferente do roteiro completo (CLIRELAT), este e um relatorio de
+      *acao de marketing: cliente inativo nao deve receber contato de
+      *aniversario, entao o filtro por WRK-CLIENTE-ATIVO e intencional
+      *aqui, nao um recorte de escopo esquecido.
+           IF WRK-CLIENTE-ATIVO
+               AND WRK-CLIENTE-DATA-NASC-MES = WRK-DATA-ATUAL-MES
+                   PERFORM 3000-CALCULAR-IDADE
+                       THRU 3000-CALCULAR-IDADE-EXIT
+                   MOVE WRK-CLIENTE-NOME        TO WRK-DET-NOME
+                   MOVE WRK-CLIENTE-CPF         TO WRK-DET-CPF
+                   STRING WRK-CLIENTE-DATA-NASC-DIA DELIMITED BY SIZE
+                          "/"                         DELIMITED BY SIZE
+                          WRK-CLIENTE-DATA-NASC-MES DELIMITED BY SIZE
+                          "/"                         DELIMITED BY SIZE
+                          WRK-CLIENTE-DATA-NASC-ANO DELIMITED BY SIZE
+                       INTO WRK-DET-DATA-NASC
+                   END-STRING
+                   MOVE WRK-IDADE               TO WRK-DET-IDADE
+                   WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-DETALHE
+                   ADD 1 TO WRK-CONT-ANIVERSARIANTES
+           END-IF
+
+           PERFORM 2100-LER-CLIENTE THRU 2100-LER-CLIENTE-EXIT.
+
+       2000-PROCESSA-CLIENTE-EXIT.
+           EXIT.
+
+       2100-LER-CLIENTE.
+
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END
+                   SET WRK-FIM-ARQUIVO-CLIENTE TO TRUE
+           END-READ.
+
+       2100-LER-CLIENTE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-CALCULAR-IDADE - idade que o cliente completa neste
+      * aniversario (ano atual menos ano de nascimento).
+      *-----------------------------------------------------------------
+       3000-CALCULAR-IDADE.
+
+           MOVE WRK-CLIENTE-DATA-NASC-ANO TO WRK-ANO-CLIENTE.
+           COMPUTE WRK-IDADE = WRK-DATA-ATUAL-ANO - WRK-ANO-CLIENTE.
+
+       3000-CALCULAR-IDADE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-FINALIZAR - grava o total de aniversariantes e fecha os
+      * arquivos.
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-BRANCO.
+           DISPLAY "Total de aniversariantes no mes: "
+                   WRK-CONT-ANIVERSARIANTES.
+
+           CLOSE CLIENTE-MASTER RELATORIO-ANIV.
+
+       9000-FINALIZAR-EXIT.
+           EXIT.
+
+       END PROGRAM CLIANIV.
