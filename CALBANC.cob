@@ -0,0 +1,347 @@
+      ******************************************************************
+      * Program:      CALBANC
+      * Author:       Equipe de Manutencao COBOL
+      * Installation: Agencia Central - Sistema de Clientes
+      * Date-Written: 09-08-2026
+      * Date-Compiled:
+      ******************************************************************
+      * Servico de calendario bancario. Recebe uma data e devolve a
+      * proxima (ou a anterior) data util, pulando sabados, domingos e
+      * os feriados cadastrados no arquivo FERIADOS. O dia da semana
+      * devolvido segue a mesma convencao de WRK-DIA-SEMANA do PROG-ED
+      * (1=Segunda ... 7=Domingo), calculado pela congruencia de
+      * Zeller em vez de ACCEPT FROM DAY-OF-WEEK, porque este servico
+      * precisa responder para qualquer data, nao so a data corrente.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      * Historico de alteracoes
+      * DD-MM-AAAA  INIC  DESCRICAO
+      * 09-08-2026  EQM   Programa inicial do servico de dia util.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       IDENTIFICATION                      DIVISION.
+      *=================================================================
+
+       PROGRAM-ID. CALBANC.
+
+      *=================================================================
+       ENVIRONMENT                         DIVISION.
+      *=================================================================
+
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT FERIADOS ASSIGN TO "FERIADOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FERIADOS-STATUS.
+
+      *=================================================================
+       DATA                                DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  FERIADOS.
+       01  WRK-REG-FERIADO                 PIC 9(08).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE         SECTION.
+      *----------------------------------------------------------------*
+
+       77  WRK-FERIADOS-STATUS             PIC X(02) VALUE SPACES.
+
+       77  WRK-TABELA-CARREGADA            PIC X(01) VALUE "N".
+           88 WRK-TABELA-OK                    VALUE "S".
+
+       77  WRK-QTD-FERIADOS                PIC 9(03) COMP VALUE ZERO.
+       77  WRK-IND-FERIADO                 PIC 9(03) COMP VALUE ZERO.
+
+       01  WRK-TAB-FERIADOS.
+           02 WRK-FERIADO OCCURS 100 TIMES PIC 9(08).
+
+       77  WRK-FERIADO-ACHADO              PIC X(01) VALUE "N".
+           88 WRK-E-FERIADO                    VALUE "S".
+
+       77  WRK-DIA-UTIL                    PIC X(01) VALUE "N".
+           88 WRK-E-DIA-UTIL                    VALUE "S".
+
+      *Data que esta sendo avaliada / ajustada.
+       01  WRK-DATA-TRABALHO.
+           02 WRK-TRAB-ANO                 PIC 9(04).
+           02 WRK-TRAB-MES                 PIC 9(02).
+           02 WRK-TRAB-DIA                 PIC 9(02).
+
+       01  WRK-DATA-TRABALHO-NUM REDEFINES WRK-DATA-TRABALHO
+               PIC 9(08).
+
+       77  WRK-DIA-SEMANA-CALC             PIC 9(01) VALUE ZERO.
+
+      *Campos auxiliares da congruencia de Zeller.
+       77  WRK-ZEL-ANO                     PIC 9(04) COMP.
+       77  WRK-ZEL-MES                     PIC 9(02) COMP.
+       77  WRK-ZEL-K                       PIC 9(02) COMP.
+       77  WRK-ZEL-J                       PIC 9(02) COMP.
+       77  WRK-ZEL-H                       PIC 9(02) COMP.
+
+      *Tabela de dias por mes (ano nao bissexto); fevereiro e
+      *ajustado em tempo de execucao quando o ano for bissexto.
+       01  WRK-TAB-DIAS-MES-VALORES.
+           02 FILLER                       PIC 9(02) VALUE 31.
+           02 FILLER                       PIC 9(02) VALUE 28.
+           02 FILLER                       PIC 9(02) VALUE 31.
+           02 FILLER                       PIC 9(02) VALUE 30.
+           02 FILLER                       PIC 9(02) VALUE 31.
+           02 FILLER                       PIC 9(02) VALUE 30.
+           02 FILLER                       PIC 9(02) VALUE 31.
+           02 FILLER                       PIC 9(02) VALUE 31.
+           02 FILLER                       PIC 9(02) VALUE 30.
+           02 FILLER                       PIC 9(02) VALUE 31.
+           02 FILLER                       PIC 9(02) VALUE 30.
+           02 FILLER                       PIC 9(02) VALUE 31.
+
+       01  WRK-TAB-DIAS-MES REDEFINES WRK-TAB-DIAS-MES-VALORES.
+           02 WRK-DIAS-DO-MES OCCURS 12 TIMES PIC 9(02).
+
+       77  WRK-DIAS-NO-MES                 PIC 9(02) COMP.
+       77  WRK-ANO-BISSEXTO                PIC X(01) VALUE "N".
+           88 WRK-E-BISSEXTO                   VALUE "S".
+
+      *-----------------------------------------------------------------
+       LINKAGE                 SECTION.
+      *-----------------------------------------------------------------
+
+       01  LNK-DATA-ENTRADA                PIC 9(08).
+
+       01  LNK-DIRECAO                     PIC X(01).
+           88 LNK-PROXIMO-DIA-UTIL             VALUE "P".
+           88 LNK-DIA-UTIL-ANTERIOR            VALUE "A".
+
+       01  LNK-DATA-RESULTADO              PIC 9(08).
+
+       01  LNK-DIA-SEMANA-RESULTADO        PIC 9(01).
+
+      *=================================================================
+       PROCEDURE                           DIVISION USING
+               LNK-DATA-ENTRADA
+               LNK-DIRECAO
+               LNK-DATA-RESULTADO
+               LNK-DIA-SEMANA-RESULTADO.
+      *=================================================================
+
+       0000-MAINLINE.
+
+           PERFORM 1000-CARREGAR-FERIADOS
+               THRU 1000-CARREGAR-FERIADOS-EXIT.
+
+           MOVE LNK-DATA-ENTRADA    TO WRK-DATA-TRABALHO-NUM.
+
+           PERFORM 2000-AVALIAR-DATA THRU 2000-AVALIAR-DATA-EXIT.
+
+           PERFORM UNTIL WRK-E-DIA-UTIL
+               IF LNK-PROXIMO-DIA-UTIL
+                   PERFORM 3000-SOMAR-DIA THRU 3000-SOMAR-DIA-EXIT
+               ELSE
+                   PERFORM 3100-SUBTRAIR-DIA THRU 3100-SUBTRAIR-DIA-EXIT
+               END-IF
+               PERFORM 2000-AVALIAR-DATA THRU 2000-AVALIAR-DATA-EXIT
+           END-PERFORM.
+
+           MOVE WRK-DATA-TRABALHO-NUM  TO LNK-DATA-RESULTADO.
+           MOVE WRK-DIA-SEMANA-CALC    TO LNK-DIA-SEMANA-RESULTADO.
+
+           EXIT PROGRAM.
+
+      *-----------------------------------------------------------------
+      * 1000-CARREGAR-FERIADOS - le o arquivo de feriados bancarios
+      * para a tabela em memoria, uma unica vez por execucao (o
+      * conteudo da WORKING-STORAGE permanece entre chamadas enquanto
+      * o subprograma nao for CANCELed).
+      *-----------------------------------------------------------------
+       1000-CARREGAR-FERIADOS.
+
+           IF WRK-TABELA-OK
+               GO TO 1000-CARREGAR-FERIADOS-EXIT
+           END-IF
+
+           OPEN INPUT FERIADOS.
+           IF WRK-FERIADOS-STATUS = "35"
+               SET WRK-TABELA-OK TO TRUE
+               GO TO 1000-CARREGAR-FERIADOS-EXIT
+           END-IF
+
+           PERFORM 1100-LER-FERIADO THRU 1100-LER-FERIADO-EXIT
+               UNTIL WRK-FERIADOS-STATUS = "10"
+                   OR WRK-QTD-FERIADOS = 100.
+
+           CLOSE FERIADOS.
+           SET WRK-TABELA-OK TO TRUE.
+
+       1000-CARREGAR-FERIADOS-EXIT.
+           EXIT.
+
+       1100-LER-FERIADO.
+
+           READ FERIADOS
+               AT END
+                   MOVE "10" TO WRK-FERIADOS-STATUS
+               NOT AT END
+                   ADD 1 TO WRK-QTD-FERIADOS
+                   MOVE WRK-REG-FERIADO
+                       TO WRK-FERIADO(WRK-QTD-FERIADOS)
+           END-READ.
+
+       1100-LER-FERIADO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-AVALIAR-DATA - calcula o dia da semana da data corrente
+      * de trabalho e decide se ela e um dia util (nao cai em
+      * sabado/domingo nem consta na tabela de feriados).
+      *-----------------------------------------------------------------
+       2000-AVALIAR-DATA.
+
+           PERFORM 2100-CALCULAR-DIA-SEMANA
+               THRU 2100-CALCULAR-DIA-SEMANA-EXIT.
+           PERFORM 2200-VERIFICAR-FERIADO
+               THRU 2200-VERIFICAR-FERIADO-EXIT.
+
+           IF WRK-DIA-SEMANA-CALC = 6 OR WRK-DIA-SEMANA-CALC = 7
+               OR WRK-E-FERIADO
+               MOVE "N" TO WRK-DIA-UTIL
+           ELSE
+               MOVE "S" TO WRK-DIA-UTIL
+           END-IF.
+
+       2000-AVALIAR-DATA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2100-CALCULAR-DIA-SEMANA - congruencia de Zeller; devolve
+      * 1=Segunda ... 7=Domingo, igual a convencao de ACCEPT FROM
+      * DAY-OF-WEEK.
+      *-----------------------------------------------------------------
+       2100-CALCULAR-DIA-SEMANA.
+
+           IF WRK-TRAB-MES < 3
+               COMPUTE WRK-ZEL-MES = WRK-TRAB-MES + 12
+               COMPUTE WRK-ZEL-ANO = WRK-TRAB-ANO - 1
+           ELSE
+               MOVE WRK-TRAB-MES TO WRK-ZEL-MES
+               MOVE WRK-TRAB-ANO TO WRK-ZEL-ANO
+           END-IF
+
+           COMPUTE WRK-ZEL-K = FUNCTION MOD(WRK-ZEL-ANO, 100).
+           COMPUTE WRK-ZEL-J = WRK-ZEL-ANO / 100.
+
+           COMPUTE WRK-ZEL-H =
+               FUNCTION MOD(
+                   WRK-TRAB-DIA
+                   + ((13 * (WRK-ZEL-MES + 1)) / 5)
+                   + WRK-ZEL-K
+                   + (WRK-ZEL-K / 4)
+                   + (WRK-ZEL-J / 4)
+                   + (5 * WRK-ZEL-J),
+                   7).
+
+           EVALUATE WRK-ZEL-H
+               WHEN 0 MOVE 6 TO WRK-DIA-SEMANA-CALC
+               WHEN 1 MOVE 7 TO WRK-DIA-SEMANA-CALC
+               WHEN OTHER
+                   COMPUTE WRK-DIA-SEMANA-CALC = WRK-ZEL-H - 1
+           END-EVALUATE.
+
+       2100-CALCULAR-DIA-SEMANA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2200-VERIFICAR-FERIADO - pesquisa a data de trabalho na
+      * tabela de feriados carregada em 1000-CARREGAR-FERIADOS.
+      *-----------------------------------------------------------------
+       2200-VERIFICAR-FERIADO.
+
+           MOVE "N" TO WRK-FERIADO-ACHADO.
+           MOVE ZERO TO WRK-IND-FERIADO.
+
+           PERFORM 2210-COMPARAR-FERIADO
+               UNTIL WRK-IND-FERIADO = WRK-QTD-FERIADOS
+                   OR WRK-E-FERIADO.
+
+       2200-VERIFICAR-FERIADO-EXIT.
+           EXIT.
+
+       2210-COMPARAR-FERIADO.
+
+           ADD 1 TO WRK-IND-FERIADO.
+           IF WRK-FERIADO(WRK-IND-FERIADO) = WRK-DATA-TRABALHO-NUM
+               SET WRK-E-FERIADO TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * 3000-SOMAR-DIA - avanca WRK-DATA-TRABALHO em um dia, tratando
+      * virada de mes/ano e anos bissextos.
+      *-----------------------------------------------------------------
+       3000-SOMAR-DIA.
+
+           PERFORM 3900-CALCULAR-DIAS-MES
+               THRU 3900-CALCULAR-DIAS-MES-EXIT.
+
+           ADD 1 TO WRK-TRAB-DIA.
+           IF WRK-TRAB-DIA > WRK-DIAS-NO-MES
+               MOVE 1 TO WRK-TRAB-DIA
+               ADD 1 TO WRK-TRAB-MES
+               IF WRK-TRAB-MES > 12
+                   MOVE 1 TO WRK-TRAB-MES
+                   ADD 1 TO WRK-TRAB-ANO
+               END-IF
+           END-IF.
+
+       3000-SOMAR-DIA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3100-SUBTRAIR-DIA - retrocede WRK-DATA-TRABALHO em um dia,
+      * tratando virada de mes/ano e anos bissextos.
+      *-----------------------------------------------------------------
+       3100-SUBTRAIR-DIA.
+
+           SUBTRACT 1 FROM WRK-TRAB-DIA.
+           IF WRK-TRAB-DIA < 1
+               SUBTRACT 1 FROM WRK-TRAB-MES
+               IF WRK-TRAB-MES < 1
+                   MOVE 12 TO WRK-TRAB-MES
+                   SUBTRACT 1 FROM WRK-TRAB-ANO
+               END-IF
+               PERFORM 3900-CALCULAR-DIAS-MES
+                   THRU 3900-CALCULAR-DIAS-MES-EXIT
+               MOVE WRK-DIAS-NO-MES TO WRK-TRAB-DIA
+           END-IF.
+
+       3100-SUBTRAIR-DIA-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3900-CALCULAR-DIAS-MES - devolve em WRK-DIAS-NO-MES quantos
+      * dias tem o mes/ano atual de WRK-DATA-TRABALHO, corrigindo
+      * fevereiro em anos bissextos.
+      *-----------------------------------------------------------------
+       3900-CALCULAR-DIAS-MES.
+
+           MOVE WRK-DIAS-DO-MES(WRK-TRAB-MES) TO WRK-DIAS-NO-MES.
+
+           MOVE "N" TO WRK-ANO-BISSEXTO.
+           IF FUNCTION MOD(WRK-TRAB-ANO, 4) = 0
+               AND (FUNCTION MOD(WRK-TRAB-ANO, 100) NOT = 0
+                   OR FUNCTION MOD(WRK-TRAB-ANO, 400) = 0)
+               SET WRK-E-BISSEXTO TO TRUE
+           END-IF
+
+           IF WRK-TRAB-MES = 2 AND WRK-E-BISSEXTO
+               MOVE 29 TO WRK-DIAS-NO-MES
+           END-IF.
+
+       3900-CALCULAR-DIAS-MES-EXIT.
+           EXIT.
+
+       END PROGRAM CALBANC.
