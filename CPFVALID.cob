@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Program:      CPFVALID
+      * Author:       Equipe de Manutencao COBOL
+      * Installation: Agencia Central - Sistema de Clientes
+      * Date-Written: 09-08-2026
+      * Date-Compiled:
+      ******************************************************************
+      * Sub-rotina chamavel que confere os digitos verificadores de um
+      * CPF (Cadastro de Pessoa Fisica) pelo algoritmo padrao da
+      * Receita Federal. Nao grava nada e nao aborta o programa
+      * chamador - apenas devolve se o CPF informado e valido.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      * Historico de alteracoes
+      * DD-MM-AAAA  INIC  DESCRICAO
+      * 09-08-2026  EQM   Rotina inicial de validacao de CPF, chamada
+      *                   pelo CLIMANUT antes de incluir ou alterar um
+      *                   cliente.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       IDENTIFICATION                      DIVISION.
+      *=================================================================
+
+       PROGRAM-ID. CPFVALID.
+
+      *=================================================================
+       ENVIRONMENT                         DIVISION.
+      *=================================================================
+
+      *=================================================================
+       DATA                                DIVISION.
+      *=================================================================
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE         SECTION.
+      *----------------------------------------------------------------*
+
+       77  WRK-IND                         PIC 9(02) COMP.
+       77  WRK-PESO                        PIC 9(02) COMP.
+       77  WRK-SOMA                        PIC 9(04) COMP.
+       77  WRK-RESTO                       PIC 9(02) COMP.
+       77  WRK-DIGITO-CALC-1               PIC 9(01).
+       77  WRK-DIGITO-CALC-2               PIC 9(01).
+
+       01  WRK-CPF-NUMERICO.
+           02 WRK-CPF-DIGITO OCCURS 11 TIMES PIC 9(01).
+
+      *----------------------------------------------------------------*
+       LINKAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+       01  LNK-CPF                         PIC X(11).
+       01  LNK-CPF-VALIDO                   PIC X(01).
+           88 LNK-CPF-OK                       VALUE "S".
+           88 LNK-CPF-NAO-OK                   VALUE "N".
+
+      *=================================================================
+       PROCEDURE                           DIVISION USING LNK-CPF
+                                                     LNK-CPF-VALIDO.
+      *=================================================================
+
+       0000-MAINLINE.
+
+           SET LNK-CPF-NAO-OK TO TRUE.
+
+           IF LNK-CPF IS NOT NUMERIC
+               GO TO 0000-MAINLINE-EXIT
+           END-IF
+
+           MOVE ZEROS TO WRK-SOMA.
+           PERFORM VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 11
+               MOVE LNK-CPF(WRK-IND:1) TO WRK-CPF-DIGITO(WRK-IND)
+           END-PERFORM.
+
+      *    Rejeita sequencias com todos os digitos iguais (ex: CPF
+      *    "11111111111") - passam no calculo do digito verificador
+      *    mas nao sao CPFs validos.
+           PERFORM VARYING WRK-IND FROM 2 BY 1 UNTIL WRK-IND > 11
+               IF WRK-CPF-DIGITO(WRK-IND) NOT = WRK-CPF-DIGITO(1)
+                   GO TO 0100-CALCULA-DIGITOS
+               END-IF
+           END-PERFORM
+           GO TO 0000-MAINLINE-EXIT.
+
+       0100-CALCULA-DIGITOS.
+
+      *    Primeiro digito verificador: pesos de 10 a 2 sobre as 9
+      *    primeiras posicoes.
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 10    TO WRK-PESO.
+           PERFORM VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 9
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   (WRK-CPF-DIGITO(WRK-IND) * WRK-PESO)
+               SUBTRACT 1 FROM WRK-PESO
+           END-PERFORM.
+           COMPUTE WRK-RESTO = FUNCTION MOD (WRK-SOMA * 10, 11).
+           IF WRK-RESTO > 9
+               MOVE 0 TO WRK-DIGITO-CALC-1
+           ELSE
+               MOVE WRK-RESTO TO WRK-DIGITO-CALC-1
+           END-IF.
+
+           IF WRK-DIGITO-CALC-1 NOT = WRK-CPF-DIGITO(10)
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+      *    Segundo digito verificador: pesos de 11 a 2 sobre as 10
+      *    primeiras posicoes (as 9 originais mais o 1o verificador).
+           MOVE ZEROS TO WRK-SOMA.
+           MOVE 11    TO WRK-PESO.
+           PERFORM VARYING WRK-IND FROM 1 BY 1 UNTIL WRK-IND > 10
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   (WRK-CPF-DIGITO(WRK-IND) * WRK-PESO)
+               SUBTRACT 1 FROM WRK-PESO
+           END-PERFORM.
+           COMPUTE WRK-RESTO = FUNCTION MOD (WRK-SOMA * 10, 11).
+           IF WRK-RESTO > 9
+               MOVE 0 TO WRK-DIGITO-CALC-2
+           ELSE
+               MOVE WRK-RESTO TO WRK-DIGITO-CALC-2
+           END-IF.
+
+           IF WRK-DIGITO-CALC-2 NOT = WRK-CPF-DIGITO(11)
+               GO TO 0000-MAINLINE-EXIT
+           END-IF.
+
+           SET LNK-CPF-OK TO TRUE.
+
+       0000-MAINLINE-EXIT.
+           EXIT PROGRAM.
+
+       END PROGRAM CPFVALID.
