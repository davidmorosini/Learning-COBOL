@@ -0,0 +1,289 @@
+      ******************************************************************
+      * Program:      CLIRELAT
+      * Author:       Equipe de Manutencao COBOL
+      * Installation: Agencia Central - Sistema de Clientes
+      * Date-Written: 09-08-2026
+      * Date-Compiled:
+      ******************************************************************
+      * Relatorio impresso (paginado) de todos os clientes do
+      * CLIENTE-MASTER (ativos e inativos, com coluna de situacao),
+      * ordenado por nome e, dentro do mesmo nome, por CPF. Cada
+      * pagina traz um cabecalho com a data de execucao.
+      ******************************************************************
+      *-----------------------------------------------------------------
+      * Historico de alteracoes
+      * DD-MM-AAAA  INIC  DESCRICAO
+      * 09-08-2026  EQM   Programa inicial do roteiro de clientes.
+      *                   O cabecalho usa um PIC editado nos moldes de
+      *                   WRK-DATA-FORMAT do PROG-ED, mas com o ano em
+      *                   4 digitos (ZZZZ/ZZ/ZZ), ja que a data do
+      *                   sistema passou a ser de 8 digitos.
+      * 09-08-2026  EQM   O roteiro completo pedido (todo cliente, toda
+      *                   semana) so trazia os ativos. Passou a listar
+      *                   tambem os inativos, com uma coluna SITUACAO,
+      *                   ja que o campo existe exatamente para manter
+      *                   o historico em vez de apagar o registro.
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       IDENTIFICATION                      DIVISION.
+      *=================================================================
+
+       PROGRAM-ID. CLIRELAT.
+
+      *=================================================================
+       ENVIRONMENT                         DIVISION.
+      *=================================================================
+
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS WRK-CLIENTE-CPF
+               FILE STATUS IS WRK-CLIMAST-STATUS.
+
+           SELECT ARQUIVO-ORDENACAO ASSIGN TO "CLIORDTMP".
+
+           SELECT RELATORIO-CLIENTES ASSIGN TO "CLILISTA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-RELATORIO-STATUS.
+
+      *=================================================================
+       DATA                                DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  CLIENTE-MASTER.
+           COPY CLIREC.
+
+       SD  ARQUIVO-ORDENACAO.
+       01  WRK-REG-ORDENACAO.
+           02 WRK-ORD-NOME                 PIC X(50).
+           02 WRK-ORD-CPF                  PIC X(11).
+           02 WRK-ORD-RG                   PIC X(9).
+           02 WRK-ORD-CIDADE               PIC X(30).
+           02 WRK-ORD-UF                   PIC X(02).
+           02 WRK-ORD-DATA-NASC-DIA        PIC XX.
+           02 WRK-ORD-DATA-NASC-MES        PIC XX.
+           02 WRK-ORD-DATA-NASC-ANO        PIC X(04).
+           02 WRK-ORD-STATUS               PIC X(01).
+               88 WRK-ORD-ATIVO                 VALUE "A".
+               88 WRK-ORD-INATIVO               VALUE "I".
+
+       FD  RELATORIO-CLIENTES.
+       01  WRK-LINHA-RELATORIO             PIC X(127).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE         SECTION.
+      *----------------------------------------------------------------*
+
+       77  WRK-CLIMAST-STATUS              PIC X(02) VALUE SPACES.
+       77  WRK-RELATORIO-STATUS            PIC X(02) VALUE SPACES.
+
+       77  WRK-FIM-CLIENTE                 PIC X(01) VALUE "N".
+           88 WRK-FIM-ARQUIVO-CLIENTE          VALUE "S".
+
+       77  WRK-FIM-ORDENACAO               PIC X(01) VALUE "N".
+           88 WRK-FIM-ARQUIVO-ORDENACAO        VALUE "S".
+
+       77  WRK-NUM-PAGINA                  PIC 9(04) COMP VALUE ZERO.
+       77  WRK-LINHAS-PAGINA               PIC 9(02) COMP VALUE ZERO.
+       78  WRK-MAX-LINHAS-PAGINA           VALUE 20.
+
+      *Data de execucao, com o ano em 4 digitos (ver PROG-ED).
+       01  WRK-DATA-ATUAL.
+           02 WRK-DATA-ATUAL-ANO           PIC 9(04).
+           02 WRK-DATA-ATUAL-MES           PIC 9(02).
+           02 WRK-DATA-ATUAL-DIA           PIC 9(02).
+
+      *Armazenamento proprio (nao REDEFINES): a imagem editada
+      *ZZZZ/ZZ/ZZ ocupa 10 posicoes, mais do que os 8 bytes de
+      *WRK-DATA-ATUAL.
+       77  WRK-DATA-FORMAT                 PIC ZZZZ/ZZ/ZZ.
+
+       01  WRK-LINHA-CABECALHO-1.
+           02 FILLER                       PIC X(21) VALUE
+                  "RELATORIO DE CLIENTES".
+           02 FILLER                       PIC X(37) VALUE SPACES.
+           02 FILLER                       PIC X(11) VALUE "DATA: ".
+           02 WRK-CAB-DATA                 PIC ZZZZ/ZZ/ZZ.
+           02 FILLER                       PIC X(04) VALUE SPACES.
+           02 FILLER                       PIC X(08) VALUE "PAGINA: ".
+           02 WRK-CAB-PAGINA               PIC ZZZ9.
+
+       01  WRK-LINHA-CABECALHO-2.
+           02 FILLER                       PIC X(50) VALUE "NOME".
+           02 FILLER                       PIC X(13) VALUE "CPF".
+           02 FILLER                       PIC X(11) VALUE "RG".
+           02 FILLER                       PIC X(33) VALUE "CIDADE/UF".
+           02 FILLER                       PIC X(10) VALUE "NASCIMENTO".
+           02 FILLER                       PIC X(10) VALUE "SITUACAO".
+
+       01  WRK-LINHA-DETALHE.
+           02 WRK-DET-NOME                 PIC X(50).
+           02 WRK-DET-CPF                  PIC X(13).
+           02 WRK-DET-RG                   PIC X(11).
+      *Cidade (ate 30 chars, sem espacos a direita) + "/" + UF (2).
+           02 WRK-DET-CIDADE-UF            PIC X(33).
+           02 WRK-DET-NASCIMENTO           PIC X(10).
+           02 WRK-DET-SITUACAO             PIC X(10).
+
+       01  WRK-LINHA-BRANCO                PIC X(127) VALUE SPACES.
+
+      *=================================================================
+       PROCEDURE                           DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-ATUAL.
+           MOVE WRK-DATA-ATUAL             TO WRK-DATA-FORMAT.
+
+           OPEN OUTPUT RELATORIO-CLIENTES.
+
+           SORT ARQUIVO-ORDENACAO
+               ON ASCENDING KEY WRK-ORD-NOME
+               ON ASCENDING KEY WRK-ORD-CPF
+               INPUT PROCEDURE IS 1000-SELECIONAR-CLIENTES
+                   THRU 1000-SELECIONAR-CLIENTES-EXIT
+               OUTPUT PROCEDURE IS 2000-IMPRIMIR-CLIENTES
+                   THRU 2000-IMPRIMIR-CLIENTES-EXIT.
+
+           CLOSE RELATORIO-CLIENTES.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-SELECIONAR-CLIENTES - le todo o CLIENTE-MASTER (ativos e
+      * inativos) e entrega cada registro ao SORT.
+      *-----------------------------------------------------------------
+       1000-SELECIONAR-CLIENTES.
+
+           OPEN INPUT CLIENTE-MASTER.
+
+           PERFORM 1100-LER-CLIENTE THRU 1100-LER-CLIENTE-EXIT.
+           PERFORM UNTIL WRK-FIM-ARQUIVO-CLIENTE
+               MOVE WRK-CLIENTE-NOME             TO WRK-ORD-NOME
+               MOVE WRK-CLIENTE-CPF              TO WRK-ORD-CPF
+               MOVE WRK-CLIENTE-RG               TO WRK-ORD-RG
+               MOVE WRK-CLIENTE-END-CIDADE        TO WRK-ORD-CIDADE
+               MOVE WRK-CLIENTE-END-UF            TO WRK-ORD-UF
+               MOVE WRK-CLIENTE-DATA-NASC-DIA     TO
+                       WRK-ORD-DATA-NASC-DIA
+               MOVE WRK-CLIENTE-DATA-NASC-MES     TO
+                       WRK-ORD-DATA-NASC-MES
+               MOVE WRK-CLIENTE-DATA-NASC-ANO     TO
+                       WRK-ORD-DATA-NASC-ANO
+               MOVE WRK-CLIENTE-STATUS            TO WRK-ORD-STATUS
+               RELEASE WRK-REG-ORDENACAO
+               PERFORM 1100-LER-CLIENTE THRU 1100-LER-CLIENTE-EXIT
+           END-PERFORM.
+
+           CLOSE CLIENTE-MASTER.
+
+       1000-SELECIONAR-CLIENTES-EXIT.
+           EXIT.
+
+       1100-LER-CLIENTE.
+
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END
+                   SET WRK-FIM-ARQUIVO-CLIENTE TO TRUE
+           END-READ.
+
+       1100-LER-CLIENTE-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-IMPRIMIR-CLIENTES - devolve os registros ja ordenados e
+      * grava o relatorio, paginando a cada WRK-MAX-LINHAS-PAGINA
+      * linhas de detalhe.
+      *-----------------------------------------------------------------
+       2000-IMPRIMIR-CLIENTES.
+
+           PERFORM 2100-DEVOLVER-ORDENADO
+               THRU 2100-DEVOLVER-ORDENADO-EXIT.
+           PERFORM UNTIL WRK-FIM-ARQUIVO-ORDENACAO
+               IF WRK-LINHAS-PAGINA = ZERO
+                   OR WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS-PAGINA
+                   PERFORM 2200-IMPRIMIR-CABECALHO
+                       THRU 2200-IMPRIMIR-CABECALHO-EXIT
+               END-IF
+               PERFORM 2300-IMPRIMIR-DETALHE
+                   THRU 2300-IMPRIMIR-DETALHE-EXIT
+               PERFORM 2100-DEVOLVER-ORDENADO
+                   THRU 2100-DEVOLVER-ORDENADO-EXIT
+           END-PERFORM.
+
+       2000-IMPRIMIR-CLIENTES-EXIT.
+           EXIT.
+
+       2100-DEVOLVER-ORDENADO.
+
+           RETURN ARQUIVO-ORDENACAO
+               AT END
+                   SET WRK-FIM-ARQUIVO-ORDENACAO TO TRUE
+           END-RETURN.
+
+       2100-DEVOLVER-ORDENADO-EXIT.
+           EXIT.
+
+       2200-IMPRIMIR-CABECALHO.
+
+           ADD 1 TO WRK-NUM-PAGINA.
+           MOVE WRK-DATA-FORMAT   TO WRK-CAB-DATA.
+           MOVE WRK-NUM-PAGINA    TO WRK-CAB-PAGINA.
+
+           IF WRK-NUM-PAGINA > 1
+               WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-BRANCO
+               BEFORE ADVANCING PAGE
+           END-IF
+
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-CABECALHO-1.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-BRANCO.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-CABECALHO-2.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-BRANCO.
+
+           MOVE ZERO TO WRK-LINHAS-PAGINA.
+
+       2200-IMPRIMIR-CABECALHO-EXIT.
+           EXIT.
+
+       2300-IMPRIMIR-DETALHE.
+
+           MOVE WRK-ORD-NOME              TO WRK-DET-NOME.
+           MOVE WRK-ORD-CPF                TO WRK-DET-CPF.
+           MOVE WRK-ORD-RG                  TO WRK-DET-RG.
+           MOVE SPACES TO WRK-DET-CIDADE-UF.
+           STRING FUNCTION TRIM(WRK-ORD-CIDADE) DELIMITED BY SIZE
+                  "/"                           DELIMITED BY SIZE
+                  WRK-ORD-UF                    DELIMITED BY SIZE
+               INTO WRK-DET-CIDADE-UF
+               ON OVERFLOW
+                   MOVE FUNCTION TRIM(WRK-ORD-CIDADE)
+                       TO WRK-DET-CIDADE-UF
+           END-STRING.
+           STRING WRK-ORD-DATA-NASC-DIA DELIMITED BY SIZE
+                  "/"                    DELIMITED BY SIZE
+                  WRK-ORD-DATA-NASC-MES DELIMITED BY SIZE
+                  "/"                    DELIMITED BY SIZE
+                  WRK-ORD-DATA-NASC-ANO DELIMITED BY SIZE
+               INTO WRK-DET-NASCIMENTO
+           END-STRING.
+           IF WRK-ORD-ATIVO
+               MOVE "ATIVO"                TO WRK-DET-SITUACAO
+           ELSE
+               MOVE "INATIVO"              TO WRK-DET-SITUACAO
+           END-IF.
+
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-DETALHE.
+           ADD 1 TO WRK-LINHAS-PAGINA.
+
+       2300-IMPRIMIR-DETALHE-EXIT.
+           EXIT.
+
+       END PROGRAM CLIRELAT.
