@@ -0,0 +1,444 @@
+      ******************************************************************
+      * Program:      CLIMANUT
+      * Author:       Equipe de Manutencao COBOL
+      * Installation: Agencia Central - Sistema de Clientes
+      * Date-Written: 09-08-2026
+      * Date-Compiled:
+      ******************************************************************
+      * Manutencao do arquivo mestre de clientes (CLIENTE-MASTER).
+      * Le um arquivo de transacoes (CLITRAN) e, para cada registro,
+      * inclui, altera, consulta ou desativa o cliente correspondente
+      * no arquivo indexado, gravando o resultado de cada transacao e
+      * um resumo final no relatorio de manutencao (CLIRPT1).
+      ******************************************************************
+      *-----------------------------------------------------------------
+      * Historico de alteracoes
+      * DD-MM-AAAA  INIC  DESCRICAO
+      * 09-08-2026  EQM   Programa inicial - inclusao, alteracao,
+      *                   consulta e desativacao de clientes.
+      * 09-08-2026  EQM   Nova funcao de transacao "L" para registrar
+      *                   o consentimento LGPD do cliente (e a data em
+      *                   que foi dado ou revogado).
+      *-----------------------------------------------------------------
+
+      *=================================================================
+       IDENTIFICATION                      DIVISION.
+      *=================================================================
+
+       PROGRAM-ID. CLIMANUT.
+
+      *=================================================================
+       ENVIRONMENT                         DIVISION.
+      *=================================================================
+
+       INPUT-OUTPUT                        SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER ASSIGN TO "CLIMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WRK-CLIENTE-CPF
+               FILE STATUS IS WRK-CLIMAST-STATUS.
+
+           SELECT TRANSACAO-CLIENTE ASSIGN TO "CLITRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CLITRAN-STATUS.
+
+           SELECT RELATORIO-MANUT ASSIGN TO "CLIRPT1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CLIRPT1-STATUS.
+
+      *=================================================================
+       DATA                                DIVISION.
+      *=================================================================
+
+      *-----------------------------------------------------------------
+       FILE                    SECTION.
+      *-----------------------------------------------------------------
+
+       FD  CLIENTE-MASTER.
+           COPY CLIREC.
+
+       FD  TRANSACAO-CLIENTE.
+       01  WRK-REG-TRANSACAO.
+           02 WRK-TRAN-FUNCAO            PIC X(01).
+               88 WRK-TRAN-INCLUIR           VALUE "A".
+               88 WRK-TRAN-ALTERAR           VALUE "C".
+               88 WRK-TRAN-CONSULTAR         VALUE "I".
+               88 WRK-TRAN-DESATIVAR         VALUE "D".
+               88 WRK-TRAN-LGPD              VALUE "L".
+           02 WRK-TRAN-CPF                PIC X(11).
+           02 WRK-TRAN-NOME               PIC X(50).
+           02 WRK-TRAN-RG                 PIC X(9).
+           02 WRK-TRAN-LGPD-CONSENTIMENTO PIC X(01).
+               88 WRK-TRAN-LGPD-CONSENTIU    VALUE "V".
+               88 WRK-TRAN-LGPD-NAO-CONSENTIU VALUE "F".
+           02 WRK-TRAN-ENDERECO.
+               03 WRK-TRAN-END-LOGRADOURO     PIC X(40).
+               03 WRK-TRAN-END-NUMERO         PIC X(06).
+               03 WRK-TRAN-END-COMPLEMENTO    PIC X(20).
+               03 WRK-TRAN-END-BAIRRO         PIC X(30).
+               03 WRK-TRAN-END-CIDADE         PIC X(30).
+               03 WRK-TRAN-END-UF             PIC X(02).
+               03 WRK-TRAN-END-CEP            PIC X(08).
+           02 WRK-TRAN-DATA-NASC-DIA      PIC XX.
+           02 WRK-TRAN-DATA-NASC-MES      PIC XX.
+           02 WRK-TRAN-DATA-NASC-ANO      PIC X(04).
+
+       FD  RELATORIO-MANUT.
+       01  WRK-LINHA-RELATORIO            PIC X(95).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE         SECTION.
+      *----------------------------------------------------------------*
+
+       77  WRK-CLIMAST-STATUS             PIC X(02) VALUE SPACES.
+           88 WRK-CLIMAST-OK                 VALUE "00".
+           88 WRK-CLIMAST-NAO-CADASTRADO     VALUE "35".
+           88 WRK-CLIMAST-NAO-ENCONTRADO     VALUE "23".
+           88 WRK-CLIMAST-DUPLICADO          VALUE "22".
+
+       77  WRK-CLITRAN-STATUS             PIC X(02) VALUE SPACES.
+       77  WRK-CLIRPT1-STATUS             PIC X(02) VALUE SPACES.
+
+       77  WRK-TRAN-FIM                   PIC X(01) VALUE "N".
+           88 WRK-TRAN-FIM-ARQUIVO           VALUE "S".
+
+       77  WRK-CPF-VALIDO                 PIC X(01) VALUE "N".
+           88 WRK-CPF-OK                      VALUE "S".
+           88 WRK-CPF-INVALIDO                VALUE "N".
+
+       77  WRK-CONT-INCLUIDOS             PIC 9(05) COMP VALUE ZERO.
+       77  WRK-CONT-ALTERADOS             PIC 9(05) COMP VALUE ZERO.
+       77  WRK-CONT-CONSULTADOS           PIC 9(05) COMP VALUE ZERO.
+       77  WRK-CONT-DESATIVADOS           PIC 9(05) COMP VALUE ZERO.
+       77  WRK-CONT-LGPD                  PIC 9(05) COMP VALUE ZERO.
+       77  WRK-CONT-REJEITADOS            PIC 9(05) COMP VALUE ZERO.
+
+      *Data de execucao, usada para registrar quando o consentimento
+      *LGPD foi dado ou revogado.
+       01  WRK-DATA-ATUAL.
+           02 WRK-DATA-ATUAL-ANO          PIC 9(04).
+           02 WRK-DATA-ATUAL-MES          PIC 9(02).
+           02 WRK-DATA-ATUAL-DIA          PIC 9(02).
+
+       01  WRK-LINHA-DETALHE.
+           02 WRK-DET-FUNCAO              PIC X(12).
+           02 WRK-DET-CPF                 PIC X(13).
+           02 WRK-DET-NOME                PIC X(50).
+           02 WRK-DET-RESULTADO           PIC X(20).
+
+       01  WRK-LINHA-RESUMO.
+           02 WRK-RES-LABEL                PIC X(20).
+           02 WRK-RES-VALOR                PIC ZZZZ9.
+           02 FILLER                       PIC X(55) VALUE SPACES.
+
+       01  WRK-LINHA-BRANCO                PIC X(95) VALUE SPACES.
+
+      *=================================================================
+       PROCEDURE                           DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INICIALIZAR      THRU 1000-INICIALIZAR-EXIT.
+
+           PERFORM 2000-PROCESSA-TRANS THRU 2000-PROCESSA-TRANS-EXIT
+               UNTIL WRK-TRAN-FIM-ARQUIVO.
+
+           PERFORM 9000-FINALIZAR        THRU 9000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * 1000-INICIALIZAR - abre os arquivos e posiciona a primeira
+      * transacao. Cria o CLIENTE-MASTER na primeira execucao, quando
+      * o arquivo indexado ainda nao existe (FILE STATUS 35).
+      *-----------------------------------------------------------------
+       1000-INICIALIZAR.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-ATUAL.
+
+           OPEN I-O CLIENTE-MASTER.
+           IF WRK-CLIMAST-NAO-CADASTRADO
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+           END-IF
+
+           OPEN INPUT  TRANSACAO-CLIENTE.
+           OPEN OUTPUT RELATORIO-MANUT.
+
+           PERFORM 2100-LER-TRANSACAO THRU 2100-LER-TRANSACAO-EXIT.
+
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 2000-PROCESSA-TRANS - direciona cada transacao lida para
+      * a rotina de inclusao, alteracao, consulta ou desativacao.
+      *-----------------------------------------------------------------
+       2000-PROCESSA-TRANS.
+
+           EVALUATE TRUE
+               WHEN WRK-TRAN-INCLUIR
+                   PERFORM 3000-INCLUIR-CLI   THRU 3000-INCLUIR-CLI-EXIT
+               WHEN WRK-TRAN-ALTERAR
+                   PERFORM 4000-ALTERAR-CLI   THRU 4000-ALTERAR-CLI-EXIT
+               WHEN WRK-TRAN-CONSULTAR
+                   PERFORM 5000-CONSULTAR-CLI
+                       THRU 5000-CONSULTAR-CLI-EXIT
+               WHEN WRK-TRAN-DESATIVAR
+                   PERFORM 6000-DESATIVAR-CLI
+                       THRU 6000-DESATIVAR-CLI-EXIT
+               WHEN WRK-TRAN-LGPD
+                   PERFORM 6500-REGISTRAR-LGPD
+                       THRU 6500-REGISTRAR-LGPD-EXIT
+               WHEN OTHER
+                   MOVE "FUNCAO INVALIDA"  TO WRK-DET-RESULTADO
+                   MOVE WRK-TRAN-FUNCAO    TO WRK-DET-FUNCAO
+                   MOVE WRK-TRAN-CPF       TO WRK-DET-CPF
+                   MOVE WRK-TRAN-NOME      TO WRK-DET-NOME
+                   PERFORM 7000-GRAVAR-DET THRU 7000-GRAVAR-DET-EXIT
+                   ADD 1 TO WRK-CONT-REJEITADOS
+           END-EVALUATE
+
+           PERFORM 2100-LER-TRANSACAO THRU 2100-LER-TRANSACAO-EXIT.
+
+       2000-PROCESSA-TRANS-EXIT.
+           EXIT.
+
+       2100-LER-TRANSACAO.
+
+           READ TRANSACAO-CLIENTE
+               AT END
+                   SET WRK-TRAN-FIM-ARQUIVO TO TRUE
+           END-READ.
+
+       2100-LER-TRANSACAO-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 3000-INCLUIR-CLI - monta o registro de cliente a partir da
+      * transacao e grava no CLIENTE-MASTER.
+      *-----------------------------------------------------------------
+       3000-INCLUIR-CLI.
+
+           CALL "CPFVALID" USING WRK-TRAN-CPF WRK-CPF-VALIDO.
+           IF WRK-CPF-INVALIDO
+               MOVE "CPF INVALIDO"         TO WRK-DET-RESULTADO
+               MOVE "INCLUIR"              TO WRK-DET-FUNCAO
+               MOVE WRK-TRAN-CPF           TO WRK-DET-CPF
+               MOVE WRK-TRAN-NOME          TO WRK-DET-NOME
+               PERFORM 7000-GRAVAR-DET THRU 7000-GRAVAR-DET-EXIT
+               ADD 1 TO WRK-CONT-REJEITADOS
+               GO TO 3000-INCLUIR-CLI-EXIT
+           END-IF
+
+           MOVE WRK-TRAN-NOME              TO WRK-CLIENTE-NOME.
+           MOVE WRK-TRAN-RG                TO WRK-CLIENTE-RG.
+           MOVE WRK-TRAN-CPF               TO WRK-CLIENTE-CPF.
+           MOVE WRK-TRAN-ENDERECO          TO WRK-CLIENTE-ENDERECO.
+           MOVE WRK-TRAN-DATA-NASC-DIA     TO WRK-CLIENTE-DATA-NASC-DIA.
+           MOVE WRK-TRAN-DATA-NASC-MES     TO WRK-CLIENTE-DATA-NASC-MES.
+           MOVE WRK-TRAN-DATA-NASC-ANO     TO WRK-CLIENTE-DATA-NASC-ANO.
+           SET  WRK-CLIENTE-ATIVO          TO TRUE
+           SET  WRK-CLIENTE-LGPD-NAO-CONSENTIU TO TRUE
+           MOVE SPACES TO WRK-CLIENTE-LGPD-DATA
+
+           WRITE WRK-STRUCT-CLIENTE
+               INVALID KEY
+                   MOVE "JA CADASTRADO"    TO WRK-DET-RESULTADO
+                   ADD 1 TO WRK-CONT-REJEITADOS
+               NOT INVALID KEY
+                   MOVE "INCLUIDO"         TO WRK-DET-RESULTADO
+                   ADD 1 TO WRK-CONT-INCLUIDOS
+           END-WRITE
+
+           MOVE "INCLUIR"                  TO WRK-DET-FUNCAO.
+           MOVE WRK-TRAN-CPF               TO WRK-DET-CPF.
+           MOVE WRK-TRAN-NOME              TO WRK-DET-NOME.
+           PERFORM 7000-GRAVAR-DET THRU 7000-GRAVAR-DET-EXIT.
+
+       3000-INCLUIR-CLI-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 4000-ALTERAR-CLI - localiza o cliente pelo CPF e regrava os
+      * campos informados na transacao.
+      *-----------------------------------------------------------------
+       4000-ALTERAR-CLI.
+
+           CALL "CPFVALID" USING WRK-TRAN-CPF WRK-CPF-VALIDO.
+           IF WRK-CPF-INVALIDO
+               MOVE "CPF INVALIDO"         TO WRK-DET-RESULTADO
+               MOVE "ALTERAR"              TO WRK-DET-FUNCAO
+               MOVE WRK-TRAN-CPF           TO WRK-DET-CPF
+               MOVE WRK-TRAN-NOME          TO WRK-DET-NOME
+               PERFORM 7000-GRAVAR-DET THRU 7000-GRAVAR-DET-EXIT
+               ADD 1 TO WRK-CONT-REJEITADOS
+               GO TO 4000-ALTERAR-CLI-EXIT
+           END-IF
+
+           MOVE WRK-TRAN-CPF               TO WRK-CLIENTE-CPF.
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   MOVE "NAO ENCONTRADO"   TO WRK-DET-RESULTADO
+                   ADD 1 TO WRK-CONT-REJEITADOS
+               NOT INVALID KEY
+                   MOVE WRK-TRAN-NOME      TO WRK-CLIENTE-NOME
+                   MOVE WRK-TRAN-RG        TO WRK-CLIENTE-RG
+                   MOVE WRK-TRAN-ENDERECO  TO WRK-CLIENTE-ENDERECO
+                   MOVE WRK-TRAN-DATA-NASC-DIA
+                                           TO WRK-CLIENTE-DATA-NASC-DIA
+                   MOVE WRK-TRAN-DATA-NASC-MES
+                                           TO WRK-CLIENTE-DATA-NASC-MES
+                   MOVE WRK-TRAN-DATA-NASC-ANO
+                                           TO WRK-CLIENTE-DATA-NASC-ANO
+                   REWRITE WRK-STRUCT-CLIENTE
+                   MOVE "ALTERADO"        TO WRK-DET-RESULTADO
+                   ADD 1 TO WRK-CONT-ALTERADOS
+           END-READ
+
+           MOVE "ALTERAR"                  TO WRK-DET-FUNCAO.
+           MOVE WRK-TRAN-CPF               TO WRK-DET-CPF.
+           MOVE WRK-TRAN-NOME              TO WRK-DET-NOME.
+           PERFORM 7000-GRAVAR-DET THRU 7000-GRAVAR-DET-EXIT.
+
+       4000-ALTERAR-CLI-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 5000-CONSULTAR-CLI - localiza o cliente pelo CPF e registra
+      * os dados atuais no relatorio, sem alterar o arquivo.
+      *-----------------------------------------------------------------
+       5000-CONSULTAR-CLI.
+
+           MOVE WRK-TRAN-CPF               TO WRK-CLIENTE-CPF.
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   MOVE "NAO ENCONTRADO"   TO WRK-DET-RESULTADO
+                   MOVE SPACES             TO WRK-DET-NOME
+                   ADD 1 TO WRK-CONT-REJEITADOS
+               NOT INVALID KEY
+                   MOVE "ENCONTRADO"       TO WRK-DET-RESULTADO
+                   MOVE WRK-CLIENTE-NOME   TO WRK-DET-NOME
+                   ADD 1 TO WRK-CONT-CONSULTADOS
+           END-READ
+
+           MOVE "CONSULTAR"                TO WRK-DET-FUNCAO.
+           MOVE WRK-TRAN-CPF               TO WRK-DET-CPF.
+           PERFORM 7000-GRAVAR-DET THRU 7000-GRAVAR-DET-EXIT.
+
+       5000-CONSULTAR-CLI-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 6000-DESATIVAR-CLI - localiza o cliente pelo CPF e marca o
+      * cadastro como inativo, preservando o historico no arquivo.
+      *-----------------------------------------------------------------
+       6000-DESATIVAR-CLI.
+
+           MOVE WRK-TRAN-CPF               TO WRK-CLIENTE-CPF.
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   MOVE "NAO ENCONTRADO"   TO WRK-DET-RESULTADO
+                   ADD 1 TO WRK-CONT-REJEITADOS
+               NOT INVALID KEY
+                   SET WRK-CLIENTE-INATIVO TO TRUE
+                   REWRITE WRK-STRUCT-CLIENTE
+                   MOVE "DESATIVADO"       TO WRK-DET-RESULTADO
+                   ADD 1 TO WRK-CONT-DESATIVADOS
+           END-READ
+
+           MOVE "DESATIVAR"                TO WRK-DET-FUNCAO.
+           MOVE WRK-TRAN-CPF               TO WRK-DET-CPF.
+           MOVE WRK-TRAN-NOME              TO WRK-DET-NOME.
+           PERFORM 7000-GRAVAR-DET THRU 7000-GRAVAR-DET-EXIT.
+
+       6000-DESATIVAR-CLI-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 6500-REGISTRAR-LGPD - localiza o cliente pelo CPF e registra o
+      * consentimento (ou a revogacao) informado na transacao, com a
+      * data de execucao.
+      *-----------------------------------------------------------------
+       6500-REGISTRAR-LGPD.
+
+           MOVE WRK-TRAN-CPF               TO WRK-CLIENTE-CPF.
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   MOVE "NAO ENCONTRADO"   TO WRK-DET-RESULTADO
+                   ADD 1 TO WRK-CONT-REJEITADOS
+               NOT INVALID KEY
+                   IF WRK-TRAN-LGPD-CONSENTIU
+                       SET WRK-CLIENTE-LGPD-CONSENTIU     TO TRUE
+                   ELSE
+                       SET WRK-CLIENTE-LGPD-NAO-CONSENTIU TO TRUE
+                   END-IF
+                   MOVE WRK-DATA-ATUAL-DIA TO WRK-CLIENTE-LGPD-DATA-DIA
+                   MOVE WRK-DATA-ATUAL-MES TO WRK-CLIENTE-LGPD-DATA-MES
+                   MOVE WRK-DATA-ATUAL-ANO TO WRK-CLIENTE-LGPD-DATA-ANO
+                   REWRITE WRK-STRUCT-CLIENTE
+                   MOVE "LGPD REGISTRADO"  TO WRK-DET-RESULTADO
+                   ADD 1 TO WRK-CONT-LGPD
+           END-READ
+
+           MOVE "LGPD"                     TO WRK-DET-FUNCAO.
+           MOVE WRK-TRAN-CPF               TO WRK-DET-CPF.
+           MOVE WRK-TRAN-NOME              TO WRK-DET-NOME.
+           PERFORM 7000-GRAVAR-DET THRU 7000-GRAVAR-DET-EXIT.
+
+       6500-REGISTRAR-LGPD-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 7000-GRAVAR-DET - grava uma linha de detalhe no relatorio
+      * de manutencao para a transacao corrente.
+      *-----------------------------------------------------------------
+       7000-GRAVAR-DET.
+
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-DETALHE.
+
+       7000-GRAVAR-DET-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * 9000-FINALIZAR - grava o resumo de totais e fecha os arquivos.
+      *-----------------------------------------------------------------
+       9000-FINALIZAR.
+
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-BRANCO.
+
+           MOVE "INCLUIDOS.........: "     TO WRK-RES-LABEL.
+           MOVE WRK-CONT-INCLUIDOS         TO WRK-RES-VALOR.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-RESUMO.
+
+           MOVE "ALTERADOS.........: "     TO WRK-RES-LABEL.
+           MOVE WRK-CONT-ALTERADOS         TO WRK-RES-VALOR.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-RESUMO.
+
+           MOVE "CONSULTADOS.......: "     TO WRK-RES-LABEL.
+           MOVE WRK-CONT-CONSULTADOS       TO WRK-RES-VALOR.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-RESUMO.
+
+           MOVE "DESATIVADOS.......: "     TO WRK-RES-LABEL.
+           MOVE WRK-CONT-DESATIVADOS       TO WRK-RES-VALOR.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-RESUMO.
+
+           MOVE "LGPD REGISTRADOS..: "     TO WRK-RES-LABEL.
+           MOVE WRK-CONT-LGPD              TO WRK-RES-VALOR.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-RESUMO.
+
+           MOVE "REJEITADOS........: "     TO WRK-RES-LABEL.
+           MOVE WRK-CONT-REJEITADOS        TO WRK-RES-VALOR.
+           WRITE WRK-LINHA-RELATORIO FROM WRK-LINHA-RESUMO.
+
+           CLOSE CLIENTE-MASTER
+                 TRANSACAO-CLIENTE
+                 RELATORIO-MANUT.
+
+       9000-FINALIZAR-EXIT.
+           EXIT.
+
+       END PROGRAM CLIMANUT.
